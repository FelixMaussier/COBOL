@@ -0,0 +1,338 @@
+000010*================================================================
+000020* BANKINT.COB
+000030* PROGRAM-ID: BANKINT
+000040* AUTHOR    : R L DAWSON, RETAIL BANKING SYSTEMS
+000050* INSTALLATION: MAIN STREET DATA CENTER
+000060* DATE-WRITTEN: 2026-08-09
+000070* DATE-COMPILED:
+000080*----------------------------------------------------------------
+000090* REMARKS.
+000100*     NIGHTLY BATCH JOB.  READS EVERY RECORD IN THE ACCOUNT-
+000110*     MASTER FILE, POSTS ACCRUED MONTHLY INTEREST AND THE
+000120*     MONTHLY SERVICE FEE TO EACH ACTIVE ACCOUNT, LOGS EACH
+000130*     POSTING TO THE TRANSACTION LOG, AND REWRITES THE MASTER.
+000140*     RUN OVERNIGHT FROM JCL - SEE JCL/BANKINT.JCL.
+000150*----------------------------------------------------------------
+000160* MAINTENANCE HISTORY
+000170* DATE       INIT  DESCRIPTION
+000180* ---------- ----  ------------------------------------------
+000190* 2026-08-09  RLD  ORIGINAL PROGRAM.
+000200* 2026-08-09  RLD  ADDED CHECKPOINT/RESTART PROTECTION - THE JOB
+000210*                  NOW WRITES ITS PROGRESS TO A CHECKPOINT FILE
+000220*                  AND CAN RESUME FROM THE LAST ACCOUNT POSTED
+000230*                  INSTEAD OF REPROCESSING OR SKIPPING ACCOUNTS.
+000240* 2026-08-09  RLD  CHECKPOINT CADENCE NOW TRACKED WITH ITS OWN
+000250*                  COUNTER RESET AFTER EACH CHECKPOINT WRITE -
+000260*                  A MOD ON ACCOUNTS-PROCESSED STAYED AT ZERO
+000270*                  REMAINDER THROUGH RUNS OF INACTIVE ACCOUNTS
+000280*                  AND WROTE A CHECKPOINT ON EVERY ONE OF THEM.
+000290* 2026-08-09  RLD  GATED INTEREST/FEE POSTING ON ACCT-LAST-INT-
+000300*                  DATE - THE JOB RUNS NIGHTLY BUT THE CHARGES
+000310*                  ARE MONTHLY, AND NOTHING WAS STOPPING EVERY
+000320*                  NIGHTLY RUN FROM POSTING A FULL MONTHS WORTH.
+000330*                  ALSO PUT BI-RESTART-SW TO USE IN THE END-OF-
+000340*                  JOB MESSAGE INSTEAD OF LEAVING IT UNREAD.
+000350*================================================================
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. BANKINT.
+000380 AUTHOR. R L DAWSON.
+000390 INSTALLATION. MAIN STREET DATA CENTER.
+000400 DATE-WRITTEN. 2026-08-09.
+000410 DATE-COMPILED.
+000420
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS DYNAMIC
+000490         RECORD KEY IS ACCT-NUMBER
+000500         FILE STATUS IS BI-ACCT-FILE-STATUS.
+000510
+000520     SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+000530         ORGANIZATION IS SEQUENTIAL
+000540         ACCESS MODE IS SEQUENTIAL
+000550         FILE STATUS IS BI-TRAN-FILE-STATUS.
+000560
+000570     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000580         ORGANIZATION IS INDEXED
+000590         ACCESS MODE IS DYNAMIC
+000600         RECORD KEY IS CKPT-KEY
+000610         FILE STATUS IS BI-CKPT-FILE-STATUS.
+000620
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650*----------------------------------------------------------------
+000660* ACCOUNT MASTER - ONE RECORD PER CUSTOMER ACCOUNT
+000670*----------------------------------------------------------------
+000680 FD  ACCOUNT-MASTER
+000690     LABEL RECORDS ARE STANDARD.
+000700     COPY ACCTREC.
+000710
+000720*----------------------------------------------------------------
+000730* TRANSACTION LOG - APPEND-ONLY AUDIT TRAIL
+000740*----------------------------------------------------------------
+000750 FD  TRANSACTION-LOG
+000760     LABEL RECORDS ARE STANDARD.
+000770     COPY TRANREC.
+000780
+000790*----------------------------------------------------------------
+000800* RESTART CHECKPOINT - SINGLE CONTROL RECORD
+000810*----------------------------------------------------------------
+000820 FD  CHECKPOINT-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840     COPY CKPTREC.
+000850
+000860 WORKING-STORAGE SECTION.
+000870*----------------------------------------------------------------
+000880* FILE STATUS AND CONTROL SWITCHES
+000890*----------------------------------------------------------------
+000900 77  BI-ACCT-FILE-STATUS      PIC X(02) VALUE "00".
+000910 77  BI-TRAN-FILE-STATUS      PIC X(02) VALUE "00".
+000920 77  BI-CKPT-FILE-STATUS      PIC X(02) VALUE "00".
+000930
+000940 77  BI-EOF-SW                PIC X(01) VALUE "N".
+000950     88  BI-END-OF-ACCOUNTS           VALUE "Y".
+000960
+000970 77  BI-RESTART-SW            PIC X(01) VALUE "N".
+000980     88  BI-IS-RESTART                VALUE "Y".
+000990
+001000*----------------------------------------------------------------
+001010* WORKING FIELDS
+001020*----------------------------------------------------------------
+001030 77  BI-RUN-DATE              PIC 9(08).
+001040 77  BI-RUN-YR-MO REDEFINES
+001050         BI-RUN-DATE              PIC 9(06).
+001060*        FIRST 6 DIGITS OF BI-RUN-DATE (CCYYMM) - USED TO TEST
+001070*        WHETHER INTEREST/FEES FOR THIS PERIOD ARE ALREADY POSTED
+001080 77  BI-CURRENT-TIME          PIC 9(08).
+001090 77  BI-INTEREST-AMOUNT       PIC S9(09)V99.
+001100 77  BI-TRAN-TYPE-CODE        PIC X(01).
+001110 77  BI-TRAN-AMOUNT-OUT       PIC S9(09)V99.
+001120 77  BI-ACCOUNTS-PROCESSED    PIC 9(07) COMP VALUE 0.
+001130 77  BI-ACCOUNTS-WITH-INTEREST PIC 9(07) COMP VALUE 0.
+001140 77  BI-ACCOUNTS-ALREADY-POSTED PIC 9(07) COMP VALUE 0.
+001150*        COUNTS ACTIVE ACCOUNTS SKIPPED BECAUSE ACCT-LAST-INT-DATE
+001160*        SHOWS THIS CALENDAR MONTH WAS ALREADY POSTED - BANKINT IS
+001170*        RUN NIGHTLY BUT INTEREST AND THE FEE ARE MONTHLY CHARGES.
+001180 77  BI-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 50.
+001190*        CHECKPOINT IS TAKEN EVERY N ACCOUNTS PROCESSED
+001200*        SINCE THE LAST CHECKPOINT - COUNTED SEPARATELY FROM
+001210*        BI-ACCOUNTS-PROCESSED SO A RUN OF INACTIVE ACCOUNTS
+001220*        CANNOT HOLD THE TEST AT A CONSTANT ZERO REMAINDER.
+001230 77  BI-CKPT-COUNTER          PIC 9(05) COMP VALUE 0.
+001240
+001250 PROCEDURE DIVISION.
+001260*****************************************************************
+001270* 0000-MAINLINE
+001280*****************************************************************
+001290 0000-MAINLINE.
+001300     PERFORM 1000-INITIALIZE
+001310         THRU 1000-EXIT.
+001320     PERFORM 2000-PROCESS-ACCOUNTS
+001330         THRU 2000-EXIT
+001340         UNTIL BI-END-OF-ACCOUNTS.
+001350     PERFORM 8000-TERMINATE
+001360         THRU 8000-EXIT.
+001370     STOP RUN.
+001380
+001390*****************************************************************
+001400* 1000-INITIALIZE
+001410*****************************************************************
+001420 1000-INITIALIZE.
+001430     DISPLAY "BANKINT - NIGHTLY INTEREST AND FEE POSTING".
+001440     ACCEPT BI-RUN-DATE FROM DATE YYYYMMDD.
+001450     OPEN I-O ACCOUNT-MASTER.
+001460     IF BI-ACCT-FILE-STATUS NOT = "00"
+001470         DISPLAY "CANNOT OPEN ACCOUNT MASTER, STATUS = "
+001480             BI-ACCT-FILE-STATUS
+001490         MOVE "Y" TO BI-EOF-SW
+001500         GO TO 1000-EXIT
+001510     END-IF.
+001520     OPEN EXTEND TRANSACTION-LOG.
+001530     IF BI-TRAN-FILE-STATUS NOT = "00"
+001540         OPEN OUTPUT TRANSACTION-LOG
+001550         CLOSE TRANSACTION-LOG
+001560         OPEN EXTEND TRANSACTION-LOG
+001570     END-IF.
+001580     PERFORM 1100-OPEN-CHECKPOINT
+001590         THRU 1100-EXIT.
+001600     PERFORM 1200-POSITION-ACCOUNT-MASTER
+001610         THRU 1200-EXIT.
+001620 1000-EXIT.
+001630     EXIT.
+001640
+001650*----------------------------------------------------------------
+001660* OPENS THE CHECKPOINT FILE, CREATING AND SEEDING IT ON THE
+001670* VERY FIRST RUN
+001680*----------------------------------------------------------------
+001690 1100-OPEN-CHECKPOINT.
+001700     OPEN I-O CHECKPOINT-FILE.
+001710     IF BI-CKPT-FILE-STATUS NOT = "00"
+001720         OPEN OUTPUT CHECKPOINT-FILE
+001730         CLOSE CHECKPOINT-FILE
+001740         OPEN I-O CHECKPOINT-FILE
+001750     END-IF.
+001760     MOVE "1" TO CKPT-KEY.
+001770     READ CHECKPOINT-FILE
+001780         INVALID KEY
+001790             MOVE "1" TO CKPT-KEY
+001800             MOVE ZERO TO CKPT-LAST-ACCOUNT
+001810             MOVE BI-RUN-DATE TO CKPT-RUN-DATE
+001820             MOVE "C" TO CKPT-RUN-STATUS
+001830             WRITE CKPT-RECORD
+001840     END-READ.
+001850 1100-EXIT.
+001860     EXIT.
+001870
+001880*----------------------------------------------------------------
+001890* DECIDES WHERE TO START READING THE ACCOUNT MASTER.  A
+001900* CHECKPOINT LEFT IN-PROGRESS FROM TODAY MEANS THE PRIOR RUN
+001910* ABENDED PARTWAY THROUGH - RESUME JUST AFTER THE LAST ACCOUNT
+001920* IT SUCCESSFULLY POSTED.  OTHERWISE START A FRESH PASS.
+001930*----------------------------------------------------------------
+001940 1200-POSITION-ACCOUNT-MASTER.
+001950     IF CKPT-RUN-STATUS = "P" AND CKPT-RUN-DATE = BI-RUN-DATE
+001960         MOVE "Y" TO BI-RESTART-SW
+001970         DISPLAY "RESTARTING AFTER ACCOUNT " CKPT-LAST-ACCOUNT
+001980         MOVE CKPT-LAST-ACCOUNT TO ACCT-NUMBER
+001990         START ACCOUNT-MASTER KEY IS GREATER THAN ACCT-NUMBER
+002000             INVALID KEY
+002010                 MOVE "Y" TO BI-EOF-SW
+002020         END-START
+002030     ELSE
+002040         MOVE "N" TO BI-RESTART-SW
+002050         MOVE ZERO TO ACCT-NUMBER
+002060         START ACCOUNT-MASTER
+002070             KEY IS GREATER THAN OR EQUAL ACCT-NUMBER
+002080             INVALID KEY
+002090                 MOVE "Y" TO BI-EOF-SW
+002100         END-START
+002110     END-IF.
+002120     MOVE BI-RUN-DATE TO CKPT-RUN-DATE.
+002130     MOVE "P" TO CKPT-RUN-STATUS.
+002140     REWRITE CKPT-RECORD.
+002150     IF NOT BI-END-OF-ACCOUNTS
+002160         PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT
+002170     END-IF.
+002180 1200-EXIT.
+002190     EXIT.
+002200
+002210*****************************************************************
+002220* 2000-PROCESS-ACCOUNTS
+002230*     ONE PASS = ONE ACCOUNT RECORD ALREADY IN THE RECORD AREA.
+002240*****************************************************************
+002250 2000-PROCESS-ACCOUNTS.
+002260     IF ACCT-ACTIVE
+002270         PERFORM 3000-POST-INTEREST-AND-FEES
+002280             THRU 3000-EXIT
+002290     END-IF.
+002300     IF BI-CKPT-COUNTER >= BI-CHECKPOINT-INTERVAL
+002310         PERFORM 3100-WRITE-CHECKPOINT THRU 3100-EXIT
+002320         MOVE ZERO TO BI-CKPT-COUNTER
+002330     END-IF.
+002340     PERFORM 2100-READ-ACCOUNT
+002350         THRU 2100-EXIT.
+002360 2000-EXIT.
+002370     EXIT.
+002380
+002390*****************************************************************
+002400* 2100-READ-ACCOUNT
+002410*****************************************************************
+002420 2100-READ-ACCOUNT.
+002430     READ ACCOUNT-MASTER NEXT RECORD
+002440         AT END
+002450             MOVE "Y" TO BI-EOF-SW
+002460     END-READ.
+002470 2100-EXIT.
+002480     EXIT.
+002490
+002500*****************************************************************
+002510* 3000-POST-INTEREST-AND-FEES
+002520*     APPLIES THE ACCOUNTS INTEREST RATE TO ITS BALANCE AND
+002530*     POSTS THE MONTHLY SERVICE FEE.  EACH POSTING IS LOGGED
+002540*     SEPARATELY TO THE TRANSACTION LOG.
+002550*****************************************************************
+002560 3000-POST-INTEREST-AND-FEES.
+002570     IF ACCT-LAST-INT-YR-MO = BI-RUN-YR-MO
+002580         ADD 1 TO BI-ACCOUNTS-ALREADY-POSTED
+002590         GO TO 3000-COUNT
+002600     END-IF.
+002610     IF ACCT-BALANCE > ZERO
+002620         COMPUTE BI-INTEREST-AMOUNT ROUNDED =
+002630             ACCT-BALANCE * ACCT-INT-RATE / 12
+002640         IF BI-INTEREST-AMOUNT > ZERO
+002650             ADD BI-INTEREST-AMOUNT TO ACCT-BALANCE
+002660             MOVE "I" TO BI-TRAN-TYPE-CODE
+002670             MOVE BI-INTEREST-AMOUNT TO BI-TRAN-AMOUNT-OUT
+002680             PERFORM 7100-LOG-TRANSACTION THRU 7100-EXIT
+002690             ADD 1 TO BI-ACCOUNTS-WITH-INTEREST
+002700         END-IF
+002710     END-IF.
+002720     IF ACCT-MONTHLY-FEE > ZERO
+002730         SUBTRACT ACCT-MONTHLY-FEE FROM ACCT-BALANCE
+002740         MOVE "F" TO BI-TRAN-TYPE-CODE
+002750         MOVE ACCT-MONTHLY-FEE TO BI-TRAN-AMOUNT-OUT
+002760         PERFORM 7100-LOG-TRANSACTION THRU 7100-EXIT
+002770     END-IF.
+002780     MOVE BI-RUN-DATE TO ACCT-LAST-INT-DATE.
+002790     REWRITE ACCT-RECORD
+002800         INVALID KEY
+002810             DISPLAY "ERROR REWRITING ACCOUNT " ACCT-NUMBER
+002820     END-REWRITE.
+002830 3000-COUNT.
+002840     ADD 1 TO BI-ACCOUNTS-PROCESSED.
+002850     ADD 1 TO BI-CKPT-COUNTER.
+002860 3000-EXIT.
+002870     EXIT.
+002880
+002890*----------------------------------------------------------------
+002900* RECORDS THE LAST ACCOUNT SUCCESSFULLY POSTED SO A MID-RUN
+002910* FAILURE CAN RESUME HERE INSTEAD OF REPROCESSING OR SKIPPING
+002920*----------------------------------------------------------------
+002930 3100-WRITE-CHECKPOINT.
+002940     MOVE ACCT-NUMBER TO CKPT-LAST-ACCOUNT.
+002950     MOVE "P" TO CKPT-RUN-STATUS.
+002960     REWRITE CKPT-RECORD
+002970         INVALID KEY
+002980             DISPLAY "ERROR WRITING CHECKPOINT AT ACCOUNT "
+002990                 ACCT-NUMBER
+003000     END-REWRITE.
+003010 3100-EXIT.
+003020     EXIT.
+003030
+003040*****************************************************************
+003050* 7100-LOG-TRANSACTION
+003060*****************************************************************
+003070 7100-LOG-TRANSACTION.
+003080     ACCEPT BI-CURRENT-TIME FROM TIME.
+003090     MOVE ACCT-NUMBER        TO TRAN-ACCOUNT.
+003100     MOVE BI-RUN-DATE        TO TRAN-DATE.
+003110     MOVE BI-CURRENT-TIME    TO TRAN-TIME.
+003120     MOVE BI-TRAN-TYPE-CODE  TO TRAN-TYPE.
+003130     MOVE BI-TRAN-AMOUNT-OUT TO TRAN-AMOUNT.
+003140     MOVE ACCT-BALANCE       TO TRAN-BALANCE.
+003150     WRITE TRAN-RECORD.
+003160 7100-EXIT.
+003170     EXIT.
+003180
+003190*****************************************************************
+003200* 8000-TERMINATE
+003210*****************************************************************
+003220 8000-TERMINATE.
+003230     IF BI-IS-RESTART
+003240         DISPLAY "THIS RUN RESUMED FROM A CHECKPOINTED RESTART."
+003250     END-IF.
+003260     DISPLAY "BANKINT COMPLETE - ACCOUNTS PROCESSED: "
+003270         BI-ACCOUNTS-PROCESSED.
+003280     DISPLAY "ACCOUNTS RECEIVING INTEREST:            "
+003290         BI-ACCOUNTS-WITH-INTEREST.
+003300     DISPLAY "ACCOUNTS ALREADY POSTED THIS PERIOD:    "
+003310         BI-ACCOUNTS-ALREADY-POSTED.
+003320     MOVE "C" TO CKPT-RUN-STATUS.
+003330     REWRITE CKPT-RECORD.
+003340     CLOSE CHECKPOINT-FILE.
+003350     CLOSE ACCOUNT-MASTER.
+003360     CLOSE TRANSACTION-LOG.
+003370 8000-EXIT.
+003380     EXIT.
