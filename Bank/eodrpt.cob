@@ -0,0 +1,323 @@
+000010*================================================================
+000020* EODRPT.COB
+000030* PROGRAM-ID: EODRPT
+000040* AUTHOR    : R L DAWSON, RETAIL BANKING SYSTEMS
+000050* INSTALLATION: MAIN STREET DATA CENTER
+000060* DATE-WRITTEN: 2026-08-09
+000070* DATE-COMPILED:
+000080*----------------------------------------------------------------
+000090* REMARKS.
+000100*     END-OF-DAY REPORTING PROGRAM.  READS THE TRANSACTION LOG
+000110*     AND PRINTS A SUMMARY OF THE DAYS ACTIVITY - TOTAL
+000120*     DEPOSITS, TOTAL WITHDRAWALS, TRANSACTION COUNT, AND THE
+000130*     OPENING AND CLOSING BALANCE FOR EVERY ACCOUNT THAT MOVED -
+000140*     SO THE VAULT CAN BE RECONCILED WITHOUT RE-DERIVING IT ALL
+000150*     FROM MEMORY.  RUN FROM JCL - SEE JCL/EODRPT.JCL.
+000160*----------------------------------------------------------------
+000170* MAINTENANCE HISTORY
+000180* DATE       INIT  DESCRIPTION
+000190* ---------- ----  ------------------------------------------
+000200* 2026-08-09  RLD  ORIGINAL PROGRAM.
+000210* 2026-08-09  RLD  RESTRICTED THE SCAN TO TRAN-DATE = ER-RUN-DATE,
+000220*                  THE LOG IS NEVER ROTATED, SO WITHOUT THIS THE
+000230*                  REPORT PICKED UP EVERY PRIOR DAYS POSTINGS TOO.
+000240* 2026-08-09  RLD  OVERDRAFT FEES NO LONGER COUNT AS WITHDRAWALS -
+000250*                  A FEE IS A BOOK ENTRY LIKE THE MONTHLY FEE, NOT
+000260*                  CASH OUT THE DRAWER, SO BOTH ARE EXCLUDED FROM
+000270*                  THE CASH TOTALS THE SAME WAY.
+000280*================================================================
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. EODRPT.
+000310 AUTHOR. R L DAWSON.
+000320 INSTALLATION. MAIN STREET DATA CENTER.
+000330 DATE-WRITTEN. 2026-08-09.
+000340 DATE-COMPILED.
+000350
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+000400         ORGANIZATION IS SEQUENTIAL
+000410         ACCESS MODE IS SEQUENTIAL
+000420         FILE STATUS IS ER-TRAN-FILE-STATUS.
+000430
+000440     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS ER-RPT-FILE-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500*----------------------------------------------------------------
+000510* TRANSACTION LOG - APPEND-ONLY AUDIT TRAIL, READ FOR THE DAY
+000520*----------------------------------------------------------------
+000530 FD  TRANSACTION-LOG
+000540     LABEL RECORDS ARE STANDARD.
+000550     COPY TRANREC.
+000560
+000570*----------------------------------------------------------------
+000580* PRINTED SUMMARY REPORT
+000590*----------------------------------------------------------------
+000600 FD  REPORT-FILE
+000610     LABEL RECORDS ARE OMITTED.
+000620 01  REPORT-RECORD                PIC X(80).
+000630
+000640 WORKING-STORAGE SECTION.
+000650*----------------------------------------------------------------
+000660* FILE STATUS AND CONTROL SWITCHES
+000670*----------------------------------------------------------------
+000680 77  ER-TRAN-FILE-STATUS      PIC X(02) VALUE "00".
+000690 77  ER-RPT-FILE-STATUS       PIC X(02) VALUE "00".
+000700
+000710 77  ER-TRAN-EOF-SW           PIC X(01) VALUE "N".
+000720     88  ER-END-OF-TRAN-LOG           VALUE "Y".
+000730
+000740 77  ER-ACCT-FOUND-SW         PIC X(01) VALUE "N".
+000750     88  ER-ACCT-WAS-FOUND            VALUE "Y".
+000760
+000770*----------------------------------------------------------------
+000780* RUN CONTROLS AND ACCUMULATORS
+000790*----------------------------------------------------------------
+000800 77  ER-RUN-DATE              PIC 9(08).
+000810 77  ER-TOTAL-DEPOSITS        PIC S9(11)V99 VALUE 0.
+000820 77  ER-TOTAL-WITHDRAWALS     PIC S9(11)V99 VALUE 0.
+000830 77  ER-TRAN-COUNT            PIC 9(07) COMP VALUE 0.
+000840
+000850*----------------------------------------------------------------
+000860* PER-ACCOUNT OPENING/CLOSING BALANCE TABLE, BUILT AS THE LOG
+000870* IS SCANNED.  ER-ACCT-MAX IS THE MOST DISTINCT ACCOUNTS ONE
+000880* DAYS LOG CAN CARRY BEFORE THE OVERFLOW WARNING FIRES.
+000890*----------------------------------------------------------------
+000900 77  ER-ACCT-COUNT            PIC 9(05) COMP VALUE 0.
+000910 77  ER-ACCT-MAX              PIC 9(05) COMP VALUE 500.
+000920 77  ER-SEARCH-IDX            PIC 9(05) COMP VALUE 0.
+000930
+000940 01  ER-ACCT-TABLE.
+000950     05  ER-ACCT-ENTRY OCCURS 500 TIMES.
+000960         10  ER-ACCT-NUMBER       PIC 9(10).
+000970         10  ER-ACCT-OPEN-BAL     PIC S9(09)V99.
+000980         10  ER-ACCT-CLOSE-BAL    PIC S9(09)V99.
+000990
+001000*----------------------------------------------------------------
+001010* REPORT LINE LAYOUTS
+001020*----------------------------------------------------------------
+001030 01  ER-TITLE-LINE.
+001040     05  FILLER           PIC X(20) VALUE "END-OF-DAY SUMMARY -".
+001050     05  ER-T-DATE             PIC 9(08).
+001060     05  FILLER               PIC X(52) VALUE SPACES.
+001070
+001080 01  ER-COLUMN-LINE.
+001090     05  FILLER               PIC X(12) VALUE "ACCOUNT".
+001100     05  FILLER               PIC X(18) VALUE "OPENING BALANCE".
+001110     05  FILLER               PIC X(18) VALUE "CLOSING BALANCE".
+001120     05  FILLER               PIC X(32) VALUE SPACES.
+001130
+001140 01  ER-DETAIL-LINE.
+001150     05  ER-D-ACCOUNT         PIC Z(9)9.
+001160     05  FILLER               PIC X(02) VALUE SPACES.
+001170     05  ER-D-OPEN-BAL        PIC -(9)9.99.
+001180     05  FILLER               PIC X(02) VALUE SPACES.
+001190     05  ER-D-CLOSE-BAL       PIC -(9)9.99.
+001200     05  FILLER               PIC X(23) VALUE SPACES.
+001210
+001220 01  ER-TOTALS-LINE.
+001230     05  FILLER           PIC X(24) VALUE "TOTAL TRANSACTIONS:".
+001240     05  ER-S-TRAN-COUNT       PIC Z(6)9.
+001250     05  FILLER               PIC X(50) VALUE SPACES.
+001260
+001270 01  ER-DEPOSITS-LINE.
+001280     05  FILLER               PIC X(24) VALUE "TOTAL DEPOSITS:".
+001290     05  ER-S-DEPOSITS         PIC -(9)9.99.
+001300     05  FILLER               PIC X(42) VALUE SPACES.
+001310
+001320 01  ER-WITHDRAWALS-LINE.
+001330     05  FILLER           PIC X(24) VALUE "TOTAL WITHDRAWALS:".
+001340     05  ER-S-WITHDRAWALS      PIC -(9)9.99.
+001350     05  FILLER               PIC X(42) VALUE SPACES.
+001360
+001370 PROCEDURE DIVISION.
+001380*****************************************************************
+001390* 0000-MAINLINE
+001400*****************************************************************
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INITIALIZE
+001430         THRU 1000-EXIT.
+001440     PERFORM 2000-PROCESS-TRAN-LOG
+001450         THRU 2000-EXIT
+001460         UNTIL ER-END-OF-TRAN-LOG.
+001470     PERFORM 6000-PRINT-REPORT
+001480         THRU 6000-EXIT.
+001490     PERFORM 8000-TERMINATE
+001500         THRU 8000-EXIT.
+001510     STOP RUN.
+001520
+001530*****************************************************************
+001540* 1000-INITIALIZE
+001550*****************************************************************
+001560 1000-INITIALIZE.
+001570     DISPLAY "EODRPT - END OF DAY SUMMARY REPORT".
+001580     ACCEPT ER-RUN-DATE FROM DATE YYYYMMDD.
+001590     OPEN INPUT TRANSACTION-LOG.
+001600     IF ER-TRAN-FILE-STATUS NOT = "00"
+001610         DISPLAY "CANNOT OPEN TRANSACTION LOG, STATUS = "
+001620             ER-TRAN-FILE-STATUS
+001630         MOVE "Y" TO ER-TRAN-EOF-SW
+001640         GO TO 1000-EXIT
+001650     END-IF.
+001660     OPEN OUTPUT REPORT-FILE.
+001670     IF ER-RPT-FILE-STATUS NOT = "00"
+001680         DISPLAY "CANNOT OPEN REPORT FILE, STATUS = "
+001690             ER-RPT-FILE-STATUS
+001700         MOVE "Y" TO ER-TRAN-EOF-SW
+001710         GO TO 1000-EXIT
+001720     END-IF.
+001730     PERFORM 2100-READ-TRAN-LOG
+001740         THRU 2100-EXIT.
+001750 1000-EXIT.
+001760     EXIT.
+001770
+001780*****************************************************************
+001790* 2000-PROCESS-TRAN-LOG
+001800*****************************************************************
+001810 2000-PROCESS-TRAN-LOG.
+001820     PERFORM 3000-ACCUMULATE-TRANSACTION
+001830         THRU 3000-EXIT.
+001840     PERFORM 2100-READ-TRAN-LOG
+001850         THRU 2100-EXIT.
+001860 2000-EXIT.
+001870     EXIT.
+001880
+001890 2100-READ-TRAN-LOG.
+001900     READ TRANSACTION-LOG
+001910         AT END
+001920             MOVE "Y" TO ER-TRAN-EOF-SW
+001930     END-READ.
+001940 2100-EXIT.
+001950     EXIT.
+001960
+001970*****************************************************************
+001980* 3000-ACCUMULATE-TRANSACTION
+001990*****************************************************************
+002000 3000-ACCUMULATE-TRANSACTION.
+002010     IF TRAN-DATE NOT = ER-RUN-DATE
+002020         GO TO 3000-EXIT
+002030     END-IF.
+002040     ADD 1 TO ER-TRAN-COUNT.
+002050     EVALUATE TRUE
+002060         WHEN TRAN-IS-DEPOSIT
+002070             ADD TRAN-AMOUNT TO ER-TOTAL-DEPOSITS
+002080         WHEN TRAN-IS-WITHDRAWAL
+002090             ADD TRAN-AMOUNT TO ER-TOTAL-WITHDRAWALS
+002100*        OVERDRAFT AND MONTHLY FEES ARE INTERNAL BOOK ENTRIES,
+002110*        NOT CASH LEAVING THE VAULT - BOTH ARE EXCLUDED FROM THE
+002120*        CASH TOTALS THIS REPORT RECONCILES AGAINST THE DRAWER.
+002130         WHEN TRAN-IS-OVERDRAFT-FEE
+002140             CONTINUE
+002150         WHEN TRAN-IS-MONTHLY-FEE
+002160             CONTINUE
+002170         WHEN OTHER
+002180             CONTINUE
+002190     END-EVALUATE.
+002200     PERFORM 3100-FIND-OR-ADD-ACCOUNT
+002210         THRU 3100-EXIT.
+002220 3000-EXIT.
+002230     EXIT.
+002240
+002250*----------------------------------------------------------------
+002260* LOOKS UP TRAN-ACCOUNT IN THE WORK TABLE.  IF THIS IS THE FIRST
+002270* TIME THE ACCOUNT HAS BEEN SEEN TODAY, ADDS IT AND COMPUTES ITS
+002280* OPENING BALANCE FROM THIS TRANSACTION; OTHERWISE JUST ROLLS
+002290* THE CLOSING BALANCE FORWARD.
+002300*----------------------------------------------------------------
+002310 3100-FIND-OR-ADD-ACCOUNT.
+002320     MOVE "N" TO ER-ACCT-FOUND-SW.
+002330     PERFORM 3110-SEARCH-ONE-ACCOUNT
+002340         THRU 3110-EXIT
+002350         VARYING ER-SEARCH-IDX FROM 1 BY 1
+002360         UNTIL ER-SEARCH-IDX > ER-ACCT-COUNT
+002370         OR ER-ACCT-WAS-FOUND.
+002380     IF ER-ACCT-WAS-FOUND
+002390         MOVE TRAN-BALANCE TO ER-ACCT-CLOSE-BAL(ER-SEARCH-IDX)
+002400     ELSE
+002410         IF ER-ACCT-COUNT < ER-ACCT-MAX
+002420             ADD 1 TO ER-ACCT-COUNT
+002430             MOVE ER-ACCT-COUNT TO ER-SEARCH-IDX
+002440             MOVE TRAN-ACCOUNT TO ER-ACCT-NUMBER(ER-SEARCH-IDX)
+002450             PERFORM 3120-COMPUTE-OPENING-BAL THRU 3120-EXIT
+002460             MOVE TRAN-BALANCE TO ER-ACCT-CLOSE-BAL(ER-SEARCH-IDX)
+002470         ELSE
+002480             DISPLAY "WARNING - ACCOUNT TABLE FULL, ACCOUNT "
+002490                 TRAN-ACCOUNT " OMITTED FROM PER-ACCOUNT TOTALS"
+002500         END-IF
+002510     END-IF.
+002520 3100-EXIT.
+002530     EXIT.
+002540
+002550 3110-SEARCH-ONE-ACCOUNT.
+002560     IF ER-ACCT-NUMBER(ER-SEARCH-IDX) = TRAN-ACCOUNT
+002570         MOVE "Y" TO ER-ACCT-FOUND-SW
+002580     END-IF.
+002590 3110-EXIT.
+002600     EXIT.
+002610
+002620*----------------------------------------------------------------
+002630* BACKS OUT THIS TRANSACTIONS EFFECT ON TRAN-BALANCE TO ARRIVE
+002640* AT THE ACCOUNTS BALANCE BEFORE ITS FIRST POSTING TODAY.
+002650*----------------------------------------------------------------
+002660 3120-COMPUTE-OPENING-BAL.
+002670     IF TRAN-IS-DEPOSIT OR TRAN-IS-INTEREST
+002680         COMPUTE ER-ACCT-OPEN-BAL(ER-SEARCH-IDX) =
+002690             TRAN-BALANCE - TRAN-AMOUNT
+002700     ELSE
+002710         COMPUTE ER-ACCT-OPEN-BAL(ER-SEARCH-IDX) =
+002720             TRAN-BALANCE + TRAN-AMOUNT
+002730     END-IF.
+002740 3120-EXIT.
+002750     EXIT.
+002760
+002770*****************************************************************
+002780* 6000-PRINT-REPORT
+002790*****************************************************************
+002800 6000-PRINT-REPORT.
+002810     MOVE ER-RUN-DATE TO ER-T-DATE.
+002820     WRITE REPORT-RECORD FROM ER-TITLE-LINE.
+002830     MOVE SPACES TO REPORT-RECORD.
+002840     WRITE REPORT-RECORD.
+002850     MOVE ER-TRAN-COUNT TO ER-S-TRAN-COUNT.
+002860     WRITE REPORT-RECORD FROM ER-TOTALS-LINE.
+002870     MOVE ER-TOTAL-DEPOSITS TO ER-S-DEPOSITS.
+002880     WRITE REPORT-RECORD FROM ER-DEPOSITS-LINE.
+002890     MOVE ER-TOTAL-WITHDRAWALS TO ER-S-WITHDRAWALS.
+002900     WRITE REPORT-RECORD FROM ER-WITHDRAWALS-LINE.
+002910     MOVE SPACES TO REPORT-RECORD.
+002920     WRITE REPORT-RECORD.
+002930     WRITE REPORT-RECORD FROM ER-COLUMN-LINE.
+002940     IF ER-ACCT-COUNT = ZERO
+002950         MOVE SPACES TO REPORT-RECORD
+002960         WRITE REPORT-RECORD
+002970     ELSE
+002980         PERFORM 6100-PRINT-ACCOUNT-LINE
+002990             THRU 6100-EXIT
+003000             VARYING ER-SEARCH-IDX FROM 1 BY 1
+003010             UNTIL ER-SEARCH-IDX > ER-ACCT-COUNT
+003020     END-IF.
+003030 6000-EXIT.
+003040     EXIT.
+003050
+003060 6100-PRINT-ACCOUNT-LINE.
+003070     MOVE ER-ACCT-NUMBER(ER-SEARCH-IDX)    TO ER-D-ACCOUNT.
+003080     MOVE ER-ACCT-OPEN-BAL(ER-SEARCH-IDX)  TO ER-D-OPEN-BAL.
+003090     MOVE ER-ACCT-CLOSE-BAL(ER-SEARCH-IDX) TO ER-D-CLOSE-BAL.
+003100     WRITE REPORT-RECORD FROM ER-DETAIL-LINE.
+003110 6100-EXIT.
+003120     EXIT.
+003130
+003140*****************************************************************
+003150* 8000-TERMINATE
+003160*****************************************************************
+003170 8000-TERMINATE.
+003180     DISPLAY "EODRPT COMPLETE - " ER-TRAN-COUNT " TRANSACTIONS,"
+003190         " " ER-ACCT-COUNT " ACCOUNTS.".
+003200     CLOSE TRANSACTION-LOG.
+003210     CLOSE REPORT-FILE.
+003220 8000-EXIT.
+003230     EXIT.
