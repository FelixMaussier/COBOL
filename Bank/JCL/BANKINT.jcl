@@ -0,0 +1,18 @@
+//BANKINT  JOB (ACCTG),'NIGHTLY INTEREST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BANKINT.JCL                                                  *
+//* RUNS THE NIGHTLY INTEREST AND FEE POSTING BATCH JOB AGAINST  *
+//* THE ACCOUNT MASTER FILE.  SCHEDULED TO RUN AFTER THE LAST    *
+//* TELLER SESSION OF THE DAY HAS CLOSED OUT.  IF A PRIOR RUN    *
+//* ABENDED PARTWAY THROUGH, RESUBMITTING THIS JOB RESTARTS THE  *
+//* PASS FROM THE LAST ACCOUNT RECORDED IN CKPTFILE INSTEAD OF   *
+//* REPROCESSING OR SKIPPING ACCOUNTS.                           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BANKINT
+//STEPLIB  DD   DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//ACCTMSTR DD   DSN=PROD.BANK.ACCTMSTR,DISP=SHR
+//TRANLOG  DD   DSN=PROD.BANK.TRANLOG,DISP=(MOD,CATLG,CATLG)
+//CKPTFILE DD   DSN=PROD.BANK.BANKINT.CKPT,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
