@@ -0,0 +1,15 @@
+//EODRPT   JOB (ACCTG),'EOD SUMMARY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EODRPT.JCL                                                    *
+//* PRINTS THE END-OF-DAY SUMMARY REPORT FROM THE TRANSACTION     *
+//* LOG.  SCHEDULED AFTER THE LAST TELLER SESSION OF THE DAY      *
+//* AND BEFORE THE NIGHTLY INTEREST JOB (BANKINT) SO THE REPORT   *
+//* REFLECTS ONLY THAT DAY'S TELLER ACTIVITY.                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EODRPT
+//STEPLIB  DD   DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//TRANLOG  DD   DSN=PROD.BANK.TRANLOG,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
