@@ -1,41 +1,468 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANK-APP.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 BALANCE PIC 9(10)V99 VALUE 100000.
-       01 DEPOSIT-AMOUNT PIC 9(10)V99.
-       01 WITHDRAW-AMOUNT PIC 9(10)V99.
-       01 OPTION PIC 9(1).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Welcome to this super cool bank app!".
-           DISPLAY "Your current balance is: " BALANCE.
-           DISPLAY "Choose an option:".
-           DISPLAY "1: Deposit money".
-           DISPLAY "2: Withdraw money".
-           DISPLAY "3: Exit".
-           ACCEPT OPTION.
-
-           EVALUATE OPTION
-               WHEN 1
-                    DISPLAY "Enter amount to deposit: ".
-                    ACCEPT DEPOSIT-AMOUNT.
-                    ADD DEPOSIT-AMOUNT TO BALANCE.
-                    DISPLAY "New balance is: " BALANCE.
-               WHEN 2
-                    DISPLAY "Enter amount to withdraw: ".
-                    ACCEPT WITHDRAW-AMOUNT.
-                    IF WITHDRAW-AMOUNT > BALANCE
-                        DISPLAY "Not enough funds!".
-                    ELSE
-                        SUBTRACT WITHDRAW-AMOUNT FROM BALANCE.
-                        DISPLAY "New balance is: " BALANCE.
-                    END-IF
-               WHEN 3
-                    DISPLAY "Have a nice day!".
-               WHEN OTHER
-                    DISPLAY "Invalid option, please try again!".
-           END-EVALUATE.
-
-           STOP RUN.
\ No newline at end of file
+000010*================================================================
+000020* BANKAPP.COB
+000030* PROGRAM-ID: BANK-APP
+000040* AUTHOR    : R L DAWSON, RETAIL BANKING SYSTEMS
+000050* INSTALLATION: MAIN STREET DATA CENTER
+000060* DATE-WRITTEN: 2024-02-10
+000070* DATE-COMPILED:
+000080*----------------------------------------------------------------
+000090* REMARKS.
+000100*     INTERACTIVE TELLER SESSION PROGRAM AGAINST THE ACCOUNT-
+000110*     MASTER FILE, WITH POSTINGS LOGGED TO THE TRANSACTION LOG.
+000120*----------------------------------------------------------------
+000130* MAINTENANCE HISTORY
+000140* DATE       INIT  DESCRIPTION
+000150* ---------- ----  ------------------------------------------
+000160* 2024-02-10  RLD  ORIGINAL PROGRAM - SINGLE HARD-CODED BALANCE,
+000170*                  ONE DEPOSIT OR WITHDRAWAL PER RUN.
+000180* 2026-08-09  RLD  REPLACED THE HARD-CODED BALANCE WITH THE
+000190*                  INDEXED ACCOUNT-MASTER FILE; BALANCES NOW
+000200*                  CARRY OVER BETWEEN SESSIONS.
+000210* 2026-08-09  RLD  ADDED TRANSACTION-LOG WRITES BEHIND EVERY
+000220*                  DEPOSIT AND WITHDRAWAL FOR AUDIT TRAIL.
+000230* 2026-08-09  RLD  ADDED ACCOUNT NUMBER LOOKUP SO ONE RUN CAN
+000240*                  SERVICE MULTIPLE CUSTOMERS.
+000250* 2026-08-09  RLD  REPLACED THE ONE-SHOT MENU WITH A SESSION
+000260*                  LOOP; ADDED OPTION 4, MINI-STATEMENT.
+000270* 2026-08-09  RLD  ADDED RE-PROMPT VALIDATION ON DEPOSIT AND
+000280*                  WITHDRAWAL AMOUNTS - ZERO/BLANK NO LONGER
+000290*                  ACCEPTED.
+000300* 2026-08-09  RLD  ADDED TIERED OVERDRAFT ALLOWANCE AND FEE IN
+000310*                  PLACE OF THE FLAT "NOT ENOUGH FUNDS" REFUSAL.
+000320* 2026-08-09  RLD  FIXED MINI-STATEMENT TO PRINT THE ROUND-
+000330*                  ROBIN BUFFER OLDEST-TO-NEWEST INSTEAD OF IN
+000340*                  RAW SLOT ORDER.  SIZED THE DEPOSIT/WITHDRAW
+000350*                  AMOUNT FIELDS TO MATCH ACCT-BALANCE SO THEY
+000360*                  CANNOT ACCEPT MORE THAN THE BALANCE CAN HOLD.
+000370*================================================================
+000380 IDENTIFICATION DIVISION.
+000390 PROGRAM-ID. BANK-APP.
+000400 AUTHOR. R L DAWSON.
+000410 INSTALLATION. MAIN STREET DATA CENTER.
+000420 DATE-WRITTEN. 2024-02-10.
+000430 DATE-COMPILED.
+000440
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS DYNAMIC
+000510         RECORD KEY IS ACCT-NUMBER
+000520         FILE STATUS IS BA-ACCT-FILE-STATUS.
+000530
+000540     SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+000550         ORGANIZATION IS SEQUENTIAL
+000560         ACCESS MODE IS SEQUENTIAL
+000570         FILE STATUS IS BA-TRAN-FILE-STATUS.
+000580
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610*----------------------------------------------------------------
+000620* ACCOUNT MASTER - ONE RECORD PER CUSTOMER ACCOUNT
+000630*----------------------------------------------------------------
+000640 FD  ACCOUNT-MASTER
+000650     LABEL RECORDS ARE STANDARD.
+000660     COPY ACCTREC.
+000670
+000680*----------------------------------------------------------------
+000690* TRANSACTION LOG - APPEND-ONLY AUDIT TRAIL
+000700*----------------------------------------------------------------
+000710 FD  TRANSACTION-LOG
+000720     LABEL RECORDS ARE STANDARD.
+000730     COPY TRANREC.
+000740
+000750 WORKING-STORAGE SECTION.
+000760*----------------------------------------------------------------
+000770* FILE STATUS AND CONTROL SWITCHES
+000780*----------------------------------------------------------------
+000790 77  BA-ACCT-FILE-STATUS      PIC X(02) VALUE "00".
+000800 77  BA-TRAN-FILE-STATUS      PIC X(02) VALUE "00".
+000810
+000820 77  BA-BANK-SW               PIC X(01) VALUE "N".
+000830     88  BA-END-OF-BANK               VALUE "Y".
+000840
+000850 77  BA-ACCT-FOUND-SW         PIC X(01) VALUE "N".
+000860     88  BA-ACCT-FOUND                VALUE "Y".
+000870     88  BA-ACCT-NOT-FOUND            VALUE "N".
+000880
+000890 77  BA-AMOUNT-VALID-SW       PIC X(01) VALUE "N".
+000900     88  BA-AMOUNT-IS-VALID           VALUE "Y".
+000910     88  BA-AMOUNT-NOT-VALID          VALUE "N".
+000920
+000930 77  BA-TRAN-EOF-SW           PIC X(01) VALUE "N".
+000940     88  BA-END-OF-TRAN-LOG           VALUE "Y".
+000950
+000960*----------------------------------------------------------------
+000970* TELLER INPUT AND WORKING FIELDS
+000980*----------------------------------------------------------------
+000990 77  BA-ACCT-NUMBER-IN        PIC 9(10).
+001000 77  BA-OPTION                PIC 9(01).
+001010 77  BA-DEPOSIT-AMOUNT        PIC 9(09)V99.
+001020 77  BA-WITHDRAW-AMOUNT       PIC 9(09)V99.
+001030 77  BA-AVAILABLE-FUNDS       PIC S9(10)V99.
+001040 77  BA-OVERDRAFT-FEE         PIC 9(05)V99 VALUE 5.00.
+001050 77  BA-TRAN-TYPE-CODE        PIC X(01).
+001060 77  BA-TRAN-AMOUNT-OUT       PIC S9(09)V99.
+001070 77  BA-CURRENT-DATE          PIC 9(08).
+001080 77  BA-CURRENT-TIME          PIC 9(08).
+001090
+001100*----------------------------------------------------------------
+001110* MINI-STATEMENT WORK TABLE - HOLDS THE LAST FEW ENTRIES FOR THE
+001120* ACCOUNT CURRENTLY BEING SERVICED
+001130*----------------------------------------------------------------
+001140 77  BA-STMT-MAX              PIC 9(02) COMP VALUE 5.
+001150 77  BA-STMT-NEXT             PIC 9(02) COMP VALUE 1.
+001160 77  BA-STMT-TOTAL            PIC 9(02) COMP VALUE 0.
+001170 77  BA-STMT-IDX              PIC 9(02) COMP VALUE 0.
+001180 77  BA-STMT-SLOT             PIC 9(02) COMP VALUE 1.
+001190
+001200 01  BA-STMT-TABLE.
+001210     05  BA-STMT-ENTRY OCCURS 5 TIMES.
+001220         10  BA-STMT-DATE         PIC 9(08).
+001230         10  BA-STMT-TIME         PIC 9(08).
+001240         10  BA-STMT-TYPE         PIC X(01).
+001250         10  BA-STMT-AMOUNT       PIC S9(09)V99.
+001260         10  BA-STMT-BAL          PIC S9(09)V99.
+001270
+001280 PROCEDURE DIVISION.
+001290*****************************************************************
+001300* 0000-MAINLINE
+001310*     OPENS THE FILES, SERVICES CUSTOMERS UNTIL THE TELLER KEYS
+001320*     ACCOUNT NUMBER ZERO, THEN CLOSES DOWN.
+001330*****************************************************************
+001340 0000-MAINLINE.
+001350     PERFORM 1000-INITIALIZE
+001360         THRU 1000-EXIT.
+001370     PERFORM 2000-SERVICE-CUSTOMERS
+001380         THRU 2000-EXIT
+001390         UNTIL BA-END-OF-BANK.
+001400     PERFORM 8000-TERMINATE
+001410         THRU 8000-EXIT.
+001420     STOP RUN.
+001430
+001440*****************************************************************
+001450* 1000-INITIALIZE
+001460*     OPENS THE ACCOUNT MASTER AND TRANSACTION LOG.  THE LOG IS
+001470*     OPENED FOR EXTEND (APPEND); IF IT DOES NOT YET EXIST IT IS
+001480*     CREATED FIRST.
+001490*****************************************************************
+001500 1000-INITIALIZE.
+001510     DISPLAY "WELCOME TO THIS SUPER COOL BANK APP!".
+001520     OPEN I-O ACCOUNT-MASTER.
+001530     IF BA-ACCT-FILE-STATUS NOT = "00"
+001540         DISPLAY "CANNOT OPEN ACCOUNT MASTER, STATUS = "
+001550             BA-ACCT-FILE-STATUS
+001560         MOVE "Y" TO BA-BANK-SW
+001570         GO TO 1000-EXIT
+001580     END-IF.
+001590     OPEN EXTEND TRANSACTION-LOG.
+001600     IF BA-TRAN-FILE-STATUS NOT = "00"
+001610         OPEN OUTPUT TRANSACTION-LOG
+001620         CLOSE TRANSACTION-LOG
+001630         OPEN EXTEND TRANSACTION-LOG
+001640     END-IF.
+001650 1000-EXIT.
+001660     EXIT.
+001670
+001680*****************************************************************
+001690* 2000-SERVICE-CUSTOMERS
+001700*     ONE PASS = ONE CUSTOMER.  LOOKS UP THE ACCOUNT KEYED BY THE
+001710*     TELLER AND, IF FOUND, RUNS THE CUSTOMER SESSION.
+001720*****************************************************************
+001730 2000-SERVICE-CUSTOMERS.
+001740     PERFORM 2100-SELECT-ACCOUNT
+001750         THRU 2100-EXIT.
+001760     IF NOT BA-END-OF-BANK
+001770         IF BA-ACCT-FOUND
+001780             PERFORM 3000-CUSTOMER-SESSION
+001790                 THRU 3000-EXIT
+001800         ELSE
+001810             DISPLAY "ACCOUNT NOT ON FILE, PLEASE TRY AGAIN."
+001820         END-IF
+001830     END-IF.
+001840 2000-EXIT.
+001850     EXIT.
+001860
+001870*****************************************************************
+001880* 2100-SELECT-ACCOUNT
+001890*     PROMPTS FOR AN ACCOUNT NUMBER AND READS THE ACCOUNT MASTER.
+001900*     ACCOUNT NUMBER ZERO ENDS THE RUN.
+001910*****************************************************************
+001920 2100-SELECT-ACCOUNT.
+001930     DISPLAY " ".
+001940     DISPLAY "ENTER ACCOUNT NUMBER (0 TO END SESSION): ".
+001950     ACCEPT BA-ACCT-NUMBER-IN.
+001960     IF BA-ACCT-NUMBER-IN = ZERO
+001970         MOVE "Y" TO BA-BANK-SW
+001980         GO TO 2100-EXIT
+001990     END-IF.
+002000     MOVE BA-ACCT-NUMBER-IN TO ACCT-NUMBER.
+002010     READ ACCOUNT-MASTER
+002020         INVALID KEY
+002030             MOVE "N" TO BA-ACCT-FOUND-SW
+002040         NOT INVALID KEY
+002050             MOVE "Y" TO BA-ACCT-FOUND-SW
+002060     END-READ.
+002070 2100-EXIT.
+002080     EXIT.
+002090
+002100*****************************************************************
+002110* 3000-CUSTOMER-SESSION
+002120*     REPEATS THE MENU FOR THE SELECTED ACCOUNT UNTIL THE TELLER
+002130*     CHOOSES OPTION 3 TO EXIT THAT ACCOUNT.
+002140*****************************************************************
+002150 3000-CUSTOMER-SESSION.
+002160     MOVE ZERO TO BA-OPTION.
+002170     PERFORM 3100-PROCESS-MENU
+002180         THRU 3100-EXIT
+002190         UNTIL BA-OPTION = 3.
+002200 3000-EXIT.
+002210     EXIT.
+002220
+002230*****************************************************************
+002240* 3100-PROCESS-MENU
+002250*****************************************************************
+002260 3100-PROCESS-MENU.
+002270     DISPLAY " ".
+002280     DISPLAY "ACCOUNT " ACCT-NUMBER "  BALANCE: " ACCT-BALANCE.
+002290     DISPLAY "1: DEPOSIT MONEY".
+002300     DISPLAY "2: WITHDRAW MONEY".
+002310     DISPLAY "3: EXIT ACCOUNT".
+002320     DISPLAY "4: PRINT MINI-STATEMENT".
+002330     DISPLAY "CHOOSE AN OPTION: ".
+002340     ACCEPT BA-OPTION.
+002350     EVALUATE BA-OPTION
+002360         WHEN 1
+002370             PERFORM 4000-DEPOSIT THRU 4000-EXIT
+002380         WHEN 2
+002390             PERFORM 5000-WITHDRAW THRU 5000-EXIT
+002400         WHEN 3
+002410             DISPLAY "HAVE A NICE DAY!"
+002420         WHEN 4
+002430             PERFORM 6000-PRINT-STATEMENT THRU 6000-EXIT
+002440         WHEN OTHER
+002450             DISPLAY "INVALID OPTION, PLEASE TRY AGAIN!"
+002460     END-EVALUATE.
+002470 3100-EXIT.
+002480     EXIT.
+002490
+002500*****************************************************************
+002510* 4000-DEPOSIT
+002520*****************************************************************
+002530 4000-DEPOSIT.
+002540     PERFORM 4100-GET-DEPOSIT-AMOUNT
+002550         THRU 4100-EXIT.
+002560     ADD BA-DEPOSIT-AMOUNT TO ACCT-BALANCE.
+002570     MOVE "D" TO BA-TRAN-TYPE-CODE.
+002580     MOVE BA-DEPOSIT-AMOUNT TO BA-TRAN-AMOUNT-OUT.
+002590     PERFORM 7000-REWRITE-ACCOUNT THRU 7000-EXIT.
+002600     PERFORM 7100-LOG-TRANSACTION THRU 7100-EXIT.
+002610     DISPLAY "NEW BALANCE IS: " ACCT-BALANCE.
+002620 4000-EXIT.
+002630     EXIT.
+002640
+002650*----------------------------------------------------------------
+002660* REJECTS BLANK/ZERO DEPOSIT AMOUNTS AND RE-PROMPTS
+002670*----------------------------------------------------------------
+002680 4100-GET-DEPOSIT-AMOUNT.
+002690     MOVE "N" TO BA-AMOUNT-VALID-SW.
+002700     PERFORM 4110-PROMPT-DEPOSIT
+002710         THRU 4110-EXIT
+002720         UNTIL BA-AMOUNT-IS-VALID.
+002730 4100-EXIT.
+002740     EXIT.
+002750
+002760 4110-PROMPT-DEPOSIT.
+002770     DISPLAY "ENTER AMOUNT TO DEPOSIT: ".
+002780     MOVE ZERO TO BA-DEPOSIT-AMOUNT.
+002790     ACCEPT BA-DEPOSIT-AMOUNT.
+002800     IF BA-DEPOSIT-AMOUNT > ZERO
+002810         MOVE "Y" TO BA-AMOUNT-VALID-SW
+002820     ELSE
+002830         DISPLAY "INVALID AMOUNT - PLEASE RE-ENTER."
+002840         MOVE "N" TO BA-AMOUNT-VALID-SW
+002850     END-IF.
+002860 4110-EXIT.
+002870     EXIT.
+002880
+002890*****************************************************************
+002900* 5000-WITHDRAW
+002910*     ALLOWS THE BALANCE TO GO NEGATIVE UP TO THE ACCOUNTS
+002920*     OVERDRAFT LIMIT.  A WITHDRAWAL THAT DRIVES THE ACCOUNT
+002930*     NEGATIVE INCURS AN OVERDRAFT FEE, DISCLOSED TO THE TELLER.
+002940*****************************************************************
+002950 5000-WITHDRAW.
+002960     PERFORM 5100-GET-WITHDRAW-AMOUNT
+002970         THRU 5100-EXIT.
+002980     COMPUTE BA-AVAILABLE-FUNDS = ACCT-BALANCE +
+002990         ACCT-OVERDRAFT-LIMIT.
+003000     IF BA-WITHDRAW-AMOUNT > BA-AVAILABLE-FUNDS
+003010         DISPLAY "NOT ENOUGH FUNDS - EVEN WITH OVERDRAFT!"
+003020     ELSE
+003030         SUBTRACT BA-WITHDRAW-AMOUNT FROM ACCT-BALANCE
+003040         MOVE "W" TO BA-TRAN-TYPE-CODE
+003050         MOVE BA-WITHDRAW-AMOUNT TO BA-TRAN-AMOUNT-OUT
+003060         PERFORM 7000-REWRITE-ACCOUNT THRU 7000-EXIT
+003070         PERFORM 7100-LOG-TRANSACTION THRU 7100-EXIT
+003080         DISPLAY "NEW BALANCE IS: " ACCT-BALANCE
+003090         IF ACCT-BALANCE < ZERO
+003100             PERFORM 5200-APPLY-OVERDRAFT-FEE THRU 5200-EXIT
+003110         END-IF
+003120     END-IF.
+003130 5000-EXIT.
+003140     EXIT.
+003150
+003160*----------------------------------------------------------------
+003170* REJECTS BLANK/ZERO WITHDRAWAL AMOUNTS AND RE-PROMPTS
+003180*----------------------------------------------------------------
+003190 5100-GET-WITHDRAW-AMOUNT.
+003200     MOVE "N" TO BA-AMOUNT-VALID-SW.
+003210     PERFORM 5110-PROMPT-WITHDRAW
+003220         THRU 5110-EXIT
+003230         UNTIL BA-AMOUNT-IS-VALID.
+003240 5100-EXIT.
+003250     EXIT.
+003260
+003270 5110-PROMPT-WITHDRAW.
+003280     DISPLAY "ENTER AMOUNT TO WITHDRAW: ".
+003290     MOVE ZERO TO BA-WITHDRAW-AMOUNT.
+003300     ACCEPT BA-WITHDRAW-AMOUNT.
+003310     IF BA-WITHDRAW-AMOUNT > ZERO
+003320         MOVE "Y" TO BA-AMOUNT-VALID-SW
+003330     ELSE
+003340         DISPLAY "INVALID AMOUNT - PLEASE RE-ENTER."
+003350         MOVE "N" TO BA-AMOUNT-VALID-SW
+003360     END-IF.
+003370 5110-EXIT.
+003380     EXIT.
+003390
+003400 5200-APPLY-OVERDRAFT-FEE.
+003410     DISPLAY "OVERDRAWN - OVERDRAFT FEE OF " BA-OVERDRAFT-FEE
+003420         " HAS BEEN APPLIED.".
+003430     SUBTRACT BA-OVERDRAFT-FEE FROM ACCT-BALANCE.
+003440     MOVE "O" TO BA-TRAN-TYPE-CODE.
+003450     MOVE BA-OVERDRAFT-FEE TO BA-TRAN-AMOUNT-OUT.
+003460     PERFORM 7000-REWRITE-ACCOUNT THRU 7000-EXIT.
+003470     PERFORM 7100-LOG-TRANSACTION THRU 7100-EXIT.
+003480     DISPLAY "BALANCE AFTER FEE: " ACCT-BALANCE.
+003490 5200-EXIT.
+003500     EXIT.
+003510
+003520*****************************************************************
+003530* 6000-PRINT-STATEMENT
+003540*     LISTS THE LAST BA-STMT-MAX ENTRIES FOR THE CURRENT ACCOUNT
+003550*     BY SCANNING THE TRANSACTION LOG FROM THE TOP.  THE LOG IS
+003560*     CLOSED AND REOPENED FOR EXTEND AFTERWARD SO POSTING CAN
+003570*     CONTINUE.
+003580*****************************************************************
+003590 6000-PRINT-STATEMENT.
+003600     MOVE 1 TO BA-STMT-NEXT.
+003610     MOVE 0 TO BA-STMT-TOTAL.
+003620     MOVE "N" TO BA-TRAN-EOF-SW.
+003630     CLOSE TRANSACTION-LOG.
+003640     OPEN INPUT TRANSACTION-LOG.
+003650     PERFORM 6100-READ-TRAN-LOG
+003660         THRU 6100-EXIT
+003670         UNTIL BA-END-OF-TRAN-LOG.
+003680     CLOSE TRANSACTION-LOG.
+003690     OPEN EXTEND TRANSACTION-LOG.
+003700     DISPLAY " ".
+003710     DISPLAY "MINI-STATEMENT FOR ACCOUNT " ACCT-NUMBER.
+003720     IF BA-STMT-TOTAL = ZERO
+003730         DISPLAY "NO TRANSACTIONS ON RECORD FOR THIS ACCOUNT."
+003740     ELSE
+003750*        THE BUFFER IS ROUND-ROBIN, SO THE OLDEST ENTRY IS NOT
+003760*        ALWAYS SLOT 1 - IF IT HAS WRAPPED, THE OLDEST ENTRY IS
+003770*        WHEREVER BA-STMT-NEXT WILL WRITE OVER NEXT.
+003780         IF BA-STMT-TOTAL = BA-STMT-MAX
+003790             MOVE BA-STMT-NEXT TO BA-STMT-SLOT
+003800         ELSE
+003810             MOVE 1 TO BA-STMT-SLOT
+003820         END-IF
+003830         PERFORM 6200-DISPLAY-STMT-LINE
+003840             THRU 6200-EXIT
+003850             VARYING BA-STMT-IDX FROM 1 BY 1
+003860             UNTIL BA-STMT-IDX > BA-STMT-TOTAL
+003870     END-IF.
+003880 6000-EXIT.
+003890     EXIT.
+003900
+003910 6100-READ-TRAN-LOG.
+003920     READ TRANSACTION-LOG
+003930         AT END
+003940             MOVE "Y" TO BA-TRAN-EOF-SW
+003950             GO TO 6100-EXIT
+003960     END-READ.
+003970     IF TRAN-ACCOUNT = ACCT-NUMBER
+003980         MOVE TRAN-DATE    TO BA-STMT-DATE(BA-STMT-NEXT)
+003990         MOVE TRAN-TIME    TO BA-STMT-TIME(BA-STMT-NEXT)
+004000         MOVE TRAN-TYPE    TO BA-STMT-TYPE(BA-STMT-NEXT)
+004010         MOVE TRAN-AMOUNT  TO BA-STMT-AMOUNT(BA-STMT-NEXT)
+004020         MOVE TRAN-BALANCE TO BA-STMT-BAL(BA-STMT-NEXT)
+004030         ADD 1 TO BA-STMT-NEXT
+004040         IF BA-STMT-NEXT > BA-STMT-MAX
+004050             MOVE 1 TO BA-STMT-NEXT
+004060         END-IF
+004070         IF BA-STMT-TOTAL < BA-STMT-MAX
+004080             ADD 1 TO BA-STMT-TOTAL
+004090         END-IF
+004100     END-IF.
+004110 6100-EXIT.
+004120     EXIT.
+004130
+004140*----------------------------------------------------------------
+004150* PRINTS THE ENTRY AT BA-STMT-SLOT, THEN ADVANCES THE SLOT
+004160* POINTER WITH WRAPAROUND SO THE CALLING PERFORM WALKS THE
+004170* TABLE OLDEST-TO-NEWEST REGARDLESS OF PHYSICAL SLOT ORDER.
+004180*----------------------------------------------------------------
+004190 6200-DISPLAY-STMT-LINE.
+004200     DISPLAY BA-STMT-DATE(BA-STMT-SLOT) " "
+004210         BA-STMT-TIME(BA-STMT-SLOT) " "
+004220         BA-STMT-TYPE(BA-STMT-SLOT) " AMT "
+004230         BA-STMT-AMOUNT(BA-STMT-SLOT) " BAL "
+004240         BA-STMT-BAL(BA-STMT-SLOT).
+004250     ADD 1 TO BA-STMT-SLOT.
+004260     IF BA-STMT-SLOT > BA-STMT-MAX
+004270         MOVE 1 TO BA-STMT-SLOT
+004280     END-IF.
+004290 6200-EXIT.
+004300     EXIT.
+004310
+004320*****************************************************************
+004330* 7000-REWRITE-ACCOUNT
+004340*****************************************************************
+004350 7000-REWRITE-ACCOUNT.
+004360     REWRITE ACCT-RECORD
+004370         INVALID KEY
+004380             DISPLAY "ERROR REWRITING ACCOUNT " ACCT-NUMBER
+004390     END-REWRITE.
+004400 7000-EXIT.
+004410     EXIT.
+004420
+004430*****************************************************************
+004440* 7100-LOG-TRANSACTION
+004450*     WRITES ONE DATED, TIMESTAMPED ENTRY TO THE TRANSACTION LOG
+004460*     FOR THE POSTING JUST APPLIED TO ACCT-RECORD.
+004470*****************************************************************
+004480 7100-LOG-TRANSACTION.
+004490     ACCEPT BA-CURRENT-DATE FROM DATE YYYYMMDD.
+004500     ACCEPT BA-CURRENT-TIME FROM TIME.
+004510     MOVE ACCT-NUMBER       TO TRAN-ACCOUNT.
+004520     MOVE BA-CURRENT-DATE   TO TRAN-DATE.
+004530     MOVE BA-CURRENT-TIME   TO TRAN-TIME.
+004540     MOVE BA-TRAN-TYPE-CODE TO TRAN-TYPE.
+004550     MOVE BA-TRAN-AMOUNT-OUT TO TRAN-AMOUNT.
+004560     MOVE ACCT-BALANCE      TO TRAN-BALANCE.
+004570     WRITE TRAN-RECORD.
+004580 7100-EXIT.
+004590     EXIT.
+004600
+004610*****************************************************************
+004620* 8000-TERMINATE
+004630*****************************************************************
+004640 8000-TERMINATE.
+004650     CLOSE ACCOUNT-MASTER.
+004660     CLOSE TRANSACTION-LOG.
+004670 8000-EXIT.
+004680     EXIT.
