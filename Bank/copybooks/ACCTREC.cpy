@@ -0,0 +1,33 @@
+000010*================================================================
+000020* ACCTREC.CPY
+000030* ACCOUNT MASTER FILE RECORD LAYOUT
+000040* USED BY    : BANK-APP, BANKINT
+000050* KEYED BY   : ACCT-NUMBER (INDEXED FILE, ASCENDING)
+000060*----------------------------------------------------------------
+000070* MAINTENANCE HISTORY
+000080* DATE       INIT  DESCRIPTION
+000090* ---------- ----  ------------------------------------------
+000100* 2026-08-09  RLD  ORIGINAL COPYBOOK - REPLACES SINGLE WORKING-
+000110*                  STORAGE BALANCE FIELD WITH REAL ACCOUNT FILE.
+000112* 2026-08-09  RLD  ADDED ACCT-LAST-INT-YR-MO REDEFINES SO BANKINT
+000113*                  CAN TEST WHETHER AN ACCOUNT WAS ALREADY POSTED
+000114*                  THIS CALENDAR MONTH.
+000120*================================================================
+000130 01  ACCT-RECORD.
+000140     05  ACCT-NUMBER              PIC 9(10).
+000150     05  ACCT-NAME                PIC X(30).
+000160     05  ACCT-BALANCE             PIC S9(9)V99 COMP-3.
+000170     05  ACCT-OVERDRAFT-LIMIT     PIC 9(7)V99.
+000180     05  ACCT-INT-RATE            PIC 9V9(4).
+000190*        ANNUAL INTEREST RATE, E.G. 0.0150 = 1.50 PERCENT
+000200     05  ACCT-MONTHLY-FEE         PIC 9(5)V99.
+000210     05  ACCT-LAST-INT-DATE       PIC 9(8).
+000220*        CCYYMMDD OF LAST INTEREST POSTING, ZERO IF NONE YET
+000221     05  ACCT-LAST-INT-YR-MO REDEFINES
+000222         ACCT-LAST-INT-DATE       PIC 9(6).
+000223*        FIRST 6 DIGITS OF ACCT-LAST-INT-DATE (CCYYMM) - LETS
+000224*        BANKINT TEST WHETHER THIS PERIOD IS ALREADY POSTED
+000230     05  ACCT-STATUS              PIC X(1).
+000240         88  ACCT-ACTIVE                  VALUE "A".
+000250         88  ACCT-CLOSED                  VALUE "C".
+000260     05  FILLER                   PIC X(20).
