@@ -0,0 +1,23 @@
+000010*================================================================
+000020* CKPTREC.CPY
+000030* RESTART CHECKPOINT RECORD FOR THE NIGHTLY INTEREST BATCH JOB
+000040* USED BY    : BANKINT
+000050* ORGANIZATION: INDEXED, SINGLE FIXED-KEY RECORD REWRITTEN AS
+000060*               THE JOB PROGRESSES THROUGH THE ACCOUNT MASTER
+000070*----------------------------------------------------------------
+000080* MAINTENANCE HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  ------------------------------------------
+000110* 2026-08-09  RLD  ORIGINAL COPYBOOK - RESTART/CHECKPOINT
+000120*                  PROTECTION FOR THE INTEREST RUN.
+000130*================================================================
+000140 01  CKPT-RECORD.
+000150     05  CKPT-KEY                 PIC X(1).
+000160*        FIXED VALUE "1" - THIS FILE HOLDS ONE CONTROL RECORD
+000170     05  CKPT-RUN-DATE            PIC 9(8).
+000180     05  CKPT-LAST-ACCOUNT        PIC 9(10).
+000190*        LAST ACCOUNT NUMBER FULLY POSTED AND REWRITTEN
+000200     05  CKPT-RUN-STATUS          PIC X(1).
+000210         88  CKPT-IN-PROGRESS             VALUE "P".
+000220         88  CKPT-COMPLETE                VALUE "C".
+000230     05  FILLER                   PIC X(15).
