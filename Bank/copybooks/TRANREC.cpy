@@ -0,0 +1,28 @@
+000010*================================================================
+000020* TRANREC.CPY
+000030* TRANSACTION LOG RECORD LAYOUT
+000040* USED BY    : BANK-APP, BANKINT, EODRPT
+000050* ORGANIZATION: SEQUENTIAL, ONE RECORD WRITTEN PER POSTING
+000060*----------------------------------------------------------------
+000070* MAINTENANCE HISTORY
+000080* DATE       INIT  DESCRIPTION
+000090* ---------- ----  ------------------------------------------
+000100* 2026-08-09  RLD  ORIGINAL COPYBOOK - AUDIT TRAIL BEHIND EVERY
+000110*                  DEPOSIT AND WITHDRAWAL.
+000120*================================================================
+000130 01  TRAN-RECORD.
+000140     05  TRAN-ACCOUNT             PIC 9(10).
+000150     05  TRAN-DATE                PIC 9(8).
+000160*        CCYYMMDD
+000170     05  TRAN-TIME                PIC 9(8).
+000180*        HHMMSSHH
+000190     05  TRAN-TYPE                PIC X(1).
+000200         88  TRAN-IS-DEPOSIT              VALUE "D".
+000210         88  TRAN-IS-WITHDRAWAL           VALUE "W".
+000220         88  TRAN-IS-OVERDRAFT-FEE        VALUE "O".
+000230         88  TRAN-IS-INTEREST             VALUE "I".
+000240         88  TRAN-IS-MONTHLY-FEE          VALUE "F".
+000250     05  TRAN-AMOUNT              PIC S9(9)V99.
+000260     05  TRAN-BALANCE             PIC S9(9)V99.
+000270*        RESULTING BALANCE AFTER THE TRANSACTION WAS POSTED
+000280     05  FILLER                   PIC X(10).
