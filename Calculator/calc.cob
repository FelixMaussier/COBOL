@@ -1,18 +1,308 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATOR.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(5).
-       01 NUM2 PIC 9(5).
-       01 RESULT PIC Z(5).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter first number: ".
-           ACCEPT  NUM1.
-           DISPLAY "Enter second number: ".
-           ACCEPT NUM2.
-
-           COMPUTE RESULT = NUM1 + NUM2.
-           DISPLAY NUM1 " + " NUM2 " = " RESULT.
-           STOP RUN.
\ No newline at end of file
+000010*================================================================
+000020* CALC.COB
+000030* PROGRAM-ID: CALCULATOR
+000040* AUTHOR    : R L DAWSON, RETAIL BANKING SYSTEMS
+000050* INSTALLATION: MAIN STREET DATA CENTER
+000060* DATE-WRITTEN: 2026-08-09
+000070* DATE-COMPILED:
+000080*----------------------------------------------------------------
+000090* REMARKS.
+000100*     MENU-DRIVEN FOUR-FUNCTION DESK CALCULATOR.  ACCEPTS TWO
+000110*     SIGNED NUMBERS AND ADDS, SUBTRACTS, MULTIPLIES OR DIVIDES
+000120*     THEM, GUARDING AGAINST DIVISION BY ZERO, AND LOGS EVERY
+000130*     COMPUTATION PERFORMED TO A COMPUTATION LOG FILE.
+000140*----------------------------------------------------------------
+000150* MAINTENANCE HISTORY
+000160* DATE       INIT  DESCRIPTION
+000170* ---------- ----  ------------------------------------------
+000180* 2026-08-09  RLD  ORIGINAL PROGRAM ADDED ONE, PLUS ONLY.
+000190* 2026-08-09  RLD  REBUILT AS A MENU-DRIVEN FOUR-FUNCTION TOOL
+000200*                  WITH SIGNED OPERANDS, DIVIDE-BY-ZERO CHECKING
+000210*                  AND A COMPUTATION LOG.
+000220* 2026-08-09  RLD  WIDENED CA-RESULT AND CALC-LOG-RESULT TO 14
+000230*                  INTEGER DIGITS SO A LARGE MULTIPLY NO LONGER
+000240*                  SILENTLY TRUNCATES THE LOGGED RESULT.
+000250*================================================================
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. CALCULATOR.
+000280 AUTHOR. R L DAWSON.
+000290 INSTALLATION. MAIN STREET DATA CENTER.
+000300 DATE-WRITTEN. 2026-08-09.
+000310 DATE-COMPILED.
+000320
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT COMPUTATION-LOG ASSIGN TO "CALCLOG"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         ACCESS MODE IS SEQUENTIAL
+000390         FILE STATUS IS CA-LOG-FILE-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430*----------------------------------------------------------------
+000440* COMPUTATION LOG - APPEND-ONLY RECORD OF EVERY CALCULATION MADE
+000450*----------------------------------------------------------------
+000460 FD  COMPUTATION-LOG
+000470     LABEL RECORDS ARE STANDARD.
+000480     COPY CALCLOG.
+000490
+000500 WORKING-STORAGE SECTION.
+000510*----------------------------------------------------------------
+000520* FILE STATUS AND CONTROL SWITCHES
+000530*----------------------------------------------------------------
+000540 77  CA-LOG-FILE-STATUS       PIC X(02) VALUE "00".
+000550
+000560 77  CA-MENU-SW               PIC X(01) VALUE "N".
+000570     88  CA-DONE-WITH-MENU            VALUE "Y".
+000580
+000590 77  CA-INPUT-VALID-SW        PIC X(01) VALUE "N".
+000600     88  CA-INPUT-IS-VALID            VALUE "Y".
+000610
+000620*----------------------------------------------------------------
+000630* MENU SELECTION AND OPERANDS
+000640*----------------------------------------------------------------
+000650 77  CA-OPTION                PIC 9(01).
+000660     88  CA-OPTION-ADD                VALUE 1.
+000670     88  CA-OPTION-SUBTRACT           VALUE 2.
+000680     88  CA-OPTION-MULTIPLY           VALUE 3.
+000690     88  CA-OPTION-DIVIDE             VALUE 4.
+000700     88  CA-OPTION-EXIT               VALUE 5.
+000710     88  CA-OPTION-VALID              VALUES 1 THRU 5.
+000720
+000730 77  CA-NUM1                  PIC S9(07)V99.
+000740 77  CA-NUM2                  PIC S9(07)V99.
+000750*        WIDE ENOUGH TO HOLD THE LARGEST PRODUCT OF TWO
+000760*        CA-NUM1/CA-NUM2 VALUES WITHOUT TRUNCATING.
+000770 77  CA-RESULT                PIC S9(14)V9999.
+000780
+000790 77  CA-CURRENT-DATE          PIC 9(08).
+000800 77  CA-CURRENT-TIME          PIC 9(08).
+000810
+000820*----------------------------------------------------------------
+000830* EDITED FIELDS FOR SCREEN DISPLAY
+000840*----------------------------------------------------------------
+000850 77  CA-NUM1-EDIT             PIC -(7)9.99.
+000860 77  CA-NUM2-EDIT             PIC -(7)9.99.
+000870 77  CA-RESULT-EDIT           PIC -(14)9.9999.
+000880
+000890 PROCEDURE DIVISION.
+000900*****************************************************************
+000910* 0000-MAINLINE
+000920*****************************************************************
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE
+000950         THRU 1000-EXIT.
+000960     PERFORM 2000-PROCESS-MENU
+000970         THRU 2000-EXIT
+000980         UNTIL CA-DONE-WITH-MENU.
+000990     PERFORM 8000-TERMINATE
+001000         THRU 8000-EXIT.
+001010     STOP RUN.
+001020
+001030*****************************************************************
+001040* 1000-INITIALIZE
+001050*****************************************************************
+001060 1000-INITIALIZE.
+001070     DISPLAY "CALCULATOR - FOUR-FUNCTION DESK CALCULATOR".
+001080     OPEN EXTEND COMPUTATION-LOG.
+001090     IF CA-LOG-FILE-STATUS NOT = "00"
+001100         OPEN OUTPUT COMPUTATION-LOG
+001110         CLOSE COMPUTATION-LOG
+001120         OPEN EXTEND COMPUTATION-LOG
+001130     END-IF.
+001140 1000-EXIT.
+001150     EXIT.
+001160
+001170*****************************************************************
+001180* 2000-PROCESS-MENU
+001190*****************************************************************
+001200 2000-PROCESS-MENU.
+001210     PERFORM 2100-DISPLAY-MENU
+001220         THRU 2100-EXIT.
+001230     EVALUATE TRUE
+001240         WHEN CA-OPTION-ADD
+001250             PERFORM 3000-DO-ADD THRU 3000-EXIT
+001260         WHEN CA-OPTION-SUBTRACT
+001270             PERFORM 3100-DO-SUBTRACT THRU 3100-EXIT
+001280         WHEN CA-OPTION-MULTIPLY
+001290             PERFORM 3200-DO-MULTIPLY THRU 3200-EXIT
+001300         WHEN CA-OPTION-DIVIDE
+001310             PERFORM 3300-DO-DIVIDE THRU 3300-EXIT
+001320         WHEN CA-OPTION-EXIT
+001330             MOVE "Y" TO CA-MENU-SW
+001340         WHEN OTHER
+001350             DISPLAY "INVALID CHOICE - PLEASE RE-ENTER."
+001360     END-EVALUATE.
+001370 2000-EXIT.
+001380     EXIT.
+001390
+001400*----------------------------------------------------------------
+001410* DISPLAYS THE MENU AND RE-PROMPTS UNTIL A VALID CHOICE IS MADE
+001420*----------------------------------------------------------------
+001430 2100-DISPLAY-MENU.
+001440     MOVE "N" TO CA-INPUT-VALID-SW.
+001450     PERFORM 2110-PROMPT-OPTION
+001460         THRU 2110-EXIT
+001470         UNTIL CA-INPUT-IS-VALID.
+001480 2100-EXIT.
+001490     EXIT.
+001500
+001510 2110-PROMPT-OPTION.
+001520     DISPLAY " ".
+001530     DISPLAY "1. ADD".
+001540     DISPLAY "2. SUBTRACT".
+001550     DISPLAY "3. MULTIPLY".
+001560     DISPLAY "4. DIVIDE".
+001570     DISPLAY "5. EXIT".
+001580     DISPLAY "ENTER CHOICE: ".
+001590     ACCEPT CA-OPTION.
+001600     IF CA-OPTION-VALID
+001610         MOVE "Y" TO CA-INPUT-VALID-SW
+001620     ELSE
+001630         DISPLAY "INVALID CHOICE - PLEASE RE-ENTER."
+001640     END-IF.
+001650 2110-EXIT.
+001660     EXIT.
+001670
+001680*----------------------------------------------------------------
+001690* PROMPTS FOR AND ACCEPTS THE TWO SIGNED OPERANDS COMMON TO
+001700* EVERY OPERATION
+001710*----------------------------------------------------------------
+001720 2200-GET-OPERANDS.
+001730     DISPLAY "ENTER FIRST NUMBER: ".
+001740     ACCEPT CA-NUM1.
+001750     DISPLAY "ENTER SECOND NUMBER: ".
+001760     ACCEPT CA-NUM2.
+001770     MOVE CA-NUM1 TO CA-NUM1-EDIT.
+001780     MOVE CA-NUM2 TO CA-NUM2-EDIT.
+001790 2200-EXIT.
+001800     EXIT.
+001810
+001820*****************************************************************
+001830* 3000-DO-ADD
+001840*****************************************************************
+001850 3000-DO-ADD.
+001860     PERFORM 2200-GET-OPERANDS
+001870         THRU 2200-EXIT.
+001880     COMPUTE CA-RESULT = CA-NUM1 + CA-NUM2.
+001890     MOVE CA-RESULT TO CA-RESULT-EDIT.
+001900     DISPLAY CA-NUM1-EDIT " + " CA-NUM2-EDIT " = " CA-RESULT-EDIT.
+001910     PERFORM 7100-LOG-COMPUTATION
+001920         THRU 7100-EXIT.
+001930 3000-EXIT.
+001940     EXIT.
+001950
+001960*****************************************************************
+001970* 3100-DO-SUBTRACT
+001980*****************************************************************
+001990 3100-DO-SUBTRACT.
+002000     PERFORM 2200-GET-OPERANDS
+002010         THRU 2200-EXIT.
+002020     COMPUTE CA-RESULT = CA-NUM1 - CA-NUM2.
+002030     MOVE CA-RESULT TO CA-RESULT-EDIT.
+002040     DISPLAY CA-NUM1-EDIT " - " CA-NUM2-EDIT " = " CA-RESULT-EDIT.
+002050     PERFORM 7110-LOG-SUBTRACT
+002060         THRU 7110-EXIT.
+002070 3100-EXIT.
+002080     EXIT.
+002090
+002100*****************************************************************
+002110* 3200-DO-MULTIPLY
+002120*****************************************************************
+002130 3200-DO-MULTIPLY.
+002140     PERFORM 2200-GET-OPERANDS
+002150         THRU 2200-EXIT.
+002160     COMPUTE CA-RESULT = CA-NUM1 * CA-NUM2.
+002170     MOVE CA-RESULT TO CA-RESULT-EDIT.
+002180     DISPLAY CA-NUM1-EDIT " * " CA-NUM2-EDIT " = " CA-RESULT-EDIT.
+002190     PERFORM 7120-LOG-MULTIPLY
+002200         THRU 7120-EXIT.
+002210 3200-EXIT.
+002220     EXIT.
+002230
+002240*----------------------------------------------------------------
+002250* DIVISION GUARDS AGAINST A ZERO DIVISOR - THE OPERATOR IS SENT
+002260* BACK TO RE-ENTER BOTH OPERANDS RATHER THAN ABENDING OR LOGGING
+002270* A BAD COMPUTATION
+002280*----------------------------------------------------------------
+002290*****************************************************************
+002300* 3300-DO-DIVIDE
+002310*****************************************************************
+002320 3300-DO-DIVIDE.
+002330     MOVE "N" TO CA-INPUT-VALID-SW.
+002340     PERFORM 3310-GET-DIVIDE-OPERANDS
+002350         THRU 3310-EXIT
+002360         UNTIL CA-INPUT-IS-VALID.
+002370     COMPUTE CA-RESULT = CA-NUM1 / CA-NUM2.
+002380     MOVE CA-RESULT TO CA-RESULT-EDIT.
+002390     DISPLAY CA-NUM1-EDIT " / " CA-NUM2-EDIT " = " CA-RESULT-EDIT.
+002400     PERFORM 7130-LOG-DIVIDE
+002410         THRU 7130-EXIT.
+002420 3300-EXIT.
+002430     EXIT.
+002440
+002450 3310-GET-DIVIDE-OPERANDS.
+002460     PERFORM 2200-GET-OPERANDS
+002470         THRU 2200-EXIT.
+002480     IF CA-NUM2 = ZERO
+002490         DISPLAY "CANNOT DIVIDE BY ZERO - PLEASE RE-ENTER."
+002500     ELSE
+002510         MOVE "Y" TO CA-INPUT-VALID-SW
+002520     END-IF.
+002530 3310-EXIT.
+002540     EXIT.
+002550
+002560*****************************************************************
+002570* 7100-LOG-COMPUTATION AND ITS OPERATION-SPECIFIC CALLERS
+002580*     EACH CALLER SETS CALC-LOG-OPERATION BEFORE FALLING INTO
+002590*     THE COMMON LOGGING LOGIC.
+002600*****************************************************************
+002610 7100-LOG-COMPUTATION.
+002620     MOVE "A" TO CALC-LOG-OPERATION.
+002630     PERFORM 7190-WRITE-LOG-RECORD
+002640         THRU 7190-EXIT.
+002650 7100-EXIT.
+002660     EXIT.
+002670
+002680 7110-LOG-SUBTRACT.
+002690     MOVE "S" TO CALC-LOG-OPERATION.
+002700     PERFORM 7190-WRITE-LOG-RECORD
+002710         THRU 7190-EXIT.
+002720 7110-EXIT.
+002730     EXIT.
+002740
+002750 7120-LOG-MULTIPLY.
+002760     MOVE "M" TO CALC-LOG-OPERATION.
+002770     PERFORM 7190-WRITE-LOG-RECORD
+002780         THRU 7190-EXIT.
+002790 7120-EXIT.
+002800     EXIT.
+002810
+002820 7130-LOG-DIVIDE.
+002830     MOVE "D" TO CALC-LOG-OPERATION.
+002840     PERFORM 7190-WRITE-LOG-RECORD
+002850         THRU 7190-EXIT.
+002860 7130-EXIT.
+002870     EXIT.
+002880
+002890 7190-WRITE-LOG-RECORD.
+002900     ACCEPT CA-CURRENT-DATE FROM DATE YYYYMMDD.
+002910     ACCEPT CA-CURRENT-TIME FROM TIME.
+002920     MOVE CA-CURRENT-DATE  TO CALC-LOG-DATE.
+002930     MOVE CA-CURRENT-TIME  TO CALC-LOG-TIME.
+002940     MOVE CA-NUM1          TO CALC-LOG-OPERAND-1.
+002950     MOVE CA-NUM2          TO CALC-LOG-OPERAND-2.
+002960     MOVE CA-RESULT        TO CALC-LOG-RESULT.
+002970     WRITE CALC-LOG-RECORD.
+002980 7190-EXIT.
+002990     EXIT.
+003000
+003010*****************************************************************
+003020* 8000-TERMINATE
+003030*****************************************************************
+003040 8000-TERMINATE.
+003050     DISPLAY "CALCULATOR SESSION ENDED.".
+003060     CLOSE COMPUTATION-LOG.
+003070 8000-EXIT.
+003080     EXIT.
