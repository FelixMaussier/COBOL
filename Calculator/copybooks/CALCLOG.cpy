@@ -0,0 +1,19 @@
+000010*----------------------------------------------------------------
+000020* CALCLOG.CPY
+000030* RECORD LAYOUT FOR THE CALCULATOR COMPUTATION LOG.  ONE RECORD
+000040* IS WRITTEN FOR EVERY COMPUTATION THE OPERATOR CARRIES OUT.
+000050*----------------------------------------------------------------
+000060 01  CALC-LOG-RECORD.
+000070     05  CALC-LOG-DATE            PIC 9(08).
+000080     05  CALC-LOG-TIME            PIC 9(08).
+000090     05  CALC-LOG-OPERATION       PIC X(01).
+000100         88  CALC-LOG-IS-ADD              VALUE "A".
+000110         88  CALC-LOG-IS-SUBTRACT         VALUE "S".
+000120         88  CALC-LOG-IS-MULTIPLY         VALUE "M".
+000130         88  CALC-LOG-IS-DIVIDE           VALUE "D".
+000140     05  CALC-LOG-OPERAND-1       PIC S9(07)V99.
+000150     05  CALC-LOG-OPERAND-2       PIC S9(07)V99.
+000155*        WIDE ENOUGH FOR THE LARGEST OPERAND-1 * OPERAND-2 CAN
+000156*        PRODUCE (7 INTEGER DIGITS EACH = UP TO 14 IN A PRODUCT).
+000160     05  CALC-LOG-RESULT          PIC S9(14)V9999.
+000170     05  FILLER                   PIC X(10).
